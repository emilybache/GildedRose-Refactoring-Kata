@@ -0,0 +1,25 @@
+*> Shared item record layout for the items/in-items files, common to
+*> the Gnu and mf builds of GildedRose and its ops tooling (Add,
+*> BoundaryReport, CsvExport). Widened to s9(4) so long-unsold items
+*> (sell-in well below -99) no longer overflow the field. store-id
+*> tags which store a record belongs to when several stores' feeds
+*> are combined into one in-items run; spaces means "not tagged".
+*> price is the extract's unit price for the item, used to roll up
+*> the trailer's inventory valuation total. store-id and name sit
+*> next to each other under item-key so 'items' can be keyed on the
+*> two combined - a store's stock is looked up by name, and the pair
+*> stays unique even when several stores' feeds share an item name.
+    01 item.
+       02 item-key.
+          03 store-id pic x(4).
+          03 name pic x(50).
+       02 sell-in pic s9(4).
+       02 quality pic s9(4).
+       02 price pic 9(5)v99.
+    01 trailer-record redefines item.
+       02 trailer-marker pic x(4).
+       02 trailer-in-count pic 9(6).
+       02 trailer-out-count pic 9(6).
+       02 trailer-sum-quality pic 9(8).
+       02 trailer-valuation-total pic 9(9)v99.
+       02 trailer-filler pic x(34).
