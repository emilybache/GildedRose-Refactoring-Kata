@@ -0,0 +1,6 @@
+*> Raw in-items record, same width as gritem.cpy's item record. Kept
+*> as an undissected byte blob (rather than the typed item layout) so
+*> a record with a non-numeric sell-in or quality can still be moved
+*> and inspected byte-for-byte during validation instead of being
+*> mangled by a numeric MOVE.
+    01 in-item pic x(69).
