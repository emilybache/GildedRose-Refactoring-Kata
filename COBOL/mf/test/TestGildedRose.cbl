@@ -3,27 +3,45 @@
        copy "mfunit_prototypes.cpy".
 
        program-id. TestGildedRose.
-       
+
        file-control.
            select in-items assign 'in-items'.
-           select items assign 'items'.
-           
+           select items assign 'items'
+               organization indexed
+               record key is item-key.
+
        file section.
            fd in-items.
            01 in-item.
-             02 sell-in pic 9(4).
-             02 quality pic 9(4).
+             02 store-id pic x(4).
              02 name pic x(50).
+             02 sell-in pic s9(4).
+             02 quality pic s9(4).
+             02 price pic 9(5)v99.
            fd items.
            01 item.
-             02 sell-in pic 9(4).
-             02 quality pic 9(4).
-             02 name pic x(50).
-           
+             02 item-key.
+               03 store-id pic x(4).
+               03 name pic x(50).
+             02 sell-in pic s9(4).
+             02 quality pic s9(4).
+             02 price pic 9(5)v99.
+
        working-storage section.
        copy "mfunit.cpy".
        78 TEST-TESTGILDEDROSE value "TestGildedRose".
+       78 TEST-AGEDBRIECAPS value "AgedBrieCaps".
+       78 TEST-SULFURASNEVERCHANGES value "SulfurasNeverChanges".
+       78 TEST-BACKSTAGETIEREDMARKUP value "BackstageTieredMarkup".
+       78 TEST-SELLINZEROBOUNDARY value "SellInZeroBoundary".
+       78 TEST-SELLINNEGATIVEBOUNDARY value "SellInNegativeBoundary".
        01 pp procedure-pointer.
+       01 test-item.
+           02 test-store-id pic x(4).
+           02 test-sell-in pic s9(4).
+           02 test-quality pic s9(4).
+           02 test-name pic x(50).
+           02 test-price pic 9(5)v99.
 
       *> Program linkage data
 
@@ -36,6 +54,7 @@
                move "foo" to name in in-item
                move 0 to quality in in-item
                move 0 to sell-in in in-item
+               move 0 to price in in-item
                write in-item
            close in-items
            call "GildedRose"
@@ -47,6 +66,125 @@
            goback
        .
 
+      *> Aged Brie's quality rises with age but must never cross the
+      *> configured ceiling (50), even starting one below it.
+
+       entry MFU-TC-PREFIX & TEST-AGEDBRIECAPS.
+           move spaces to test-store-id
+           move 5 to test-sell-in
+           move 50 to test-quality
+           move "Aged Brie" to test-name
+           move 0 to test-price
+           perform WriteSoleInItem
+           call "GildedRose"
+           perform ReadSoleItem
+           if quality in item not equal to 50 then
+               call MFU-ASSERT-FAIL-Z using z"Aged Brie quality did not cap at 50"
+           end-if
+           close items
+           goback
+       .
+
+      *> Sulfuras is legendary (seeded in gr-legend) - neither its
+      *> quality nor its sell-in may ever change.
+
+       entry MFU-TC-PREFIX & TEST-SULFURASNEVERCHANGES.
+           move spaces to test-store-id
+           move 5 to test-sell-in
+           move 80 to test-quality
+           move "Sulfuras, Hand of Ragnaros" to test-name
+           move 0 to test-price
+           perform WriteSoleInItem
+           call "GildedRose"
+           perform ReadSoleItem
+           if quality in item not equal to 80 then
+               call MFU-ASSERT-FAIL-Z using z"Sulfuras quality changed"
+           end-if
+           if sell-in in item not equal to 5 then
+               call MFU-ASSERT-FAIL-Z using z"Sulfuras sell-in changed"
+           end-if
+           close items
+           goback
+       .
+
+      *> Inside the tier-1 window (sell-in < 11) a backstage pass's
+      *> quality rises by 2 in one pass, not by the usual 1.
+
+       entry MFU-TC-PREFIX & TEST-BACKSTAGETIEREDMARKUP.
+           move spaces to test-store-id
+           move 10 to test-sell-in
+           move 20 to test-quality
+           move "Backstage passes to a TAFKAL80ETC concert" to test-name
+           move 0 to test-price
+           perform WriteSoleInItem
+           call "GildedRose"
+           perform ReadSoleItem
+           if quality in item not equal to 22 then
+               call MFU-ASSERT-FAIL-Z using z"backstage pass tiered markup was wrong"
+           end-if
+           close items
+           goback
+       .
+
+      *> An ordinary item at the sell-in = 0 boundary crosses to
+      *> negative sell-in within this same run, so it degrades once
+      *> for the normal tick and once more for having gone stale -
+      *> two points lost in the one call.
+
+       entry MFU-TC-PREFIX & TEST-SELLINZEROBOUNDARY.
+           move spaces to test-store-id
+           move 0 to test-sell-in
+           move 10 to test-quality
+           move "+5 Dexterity Vest" to test-name
+           move 0 to test-price
+           perform WriteSoleInItem
+           call "GildedRose"
+           perform ReadSoleItem
+           if quality in item not equal to 8 then
+               call MFU-ASSERT-FAIL-Z using z"sell-in zero boundary quality was wrong"
+           end-if
+           close items
+           goback
+       .
+
+      *> An already-negative sell-in item degrades twice per run
+      *> (once for the current tick, once again for being past its
+      *> sell-by date).
+
+       entry MFU-TC-PREFIX & TEST-SELLINNEGATIVEBOUNDARY.
+           move spaces to test-store-id
+           move -5 to test-sell-in
+           move 10 to test-quality
+           move "+5 Dexterity Vest" to test-name
+           move 0 to test-price
+           perform WriteSoleInItem
+           call "GildedRose"
+           perform ReadSoleItem
+           if quality in item not equal to 8 then
+               call MFU-ASSERT-FAIL-Z using z"negative sell-in quality was wrong"
+           end-if
+           close items
+           goback
+       .
+
+       WriteSoleInItem section.
+           move test-store-id to store-id in in-item
+           move test-sell-in to sell-in in in-item
+           move test-quality to quality in in-item
+           move test-name to name in in-item
+           move test-price to price in in-item
+           open output in-items
+               write in-item
+           close in-items
+           exit section
+       .
+
+       ReadSoleItem section.
+           open input items
+           read items
+           exit section
+       .
+
       $region TestCase Configuration
 
        entry MFU-TC-SETUP-PREFIX & TEST-TESTGILDEDROSE.
@@ -55,6 +193,31 @@
            goback returning 0
        .
 
+       entry MFU-TC-SETUP-PREFIX & TEST-AGEDBRIECAPS.
+       perform InitializeLinkageData
+           goback returning 0
+       .
+
+       entry MFU-TC-SETUP-PREFIX & TEST-SULFURASNEVERCHANGES.
+       perform InitializeLinkageData
+           goback returning 0
+       .
+
+       entry MFU-TC-SETUP-PREFIX & TEST-BACKSTAGETIEREDMARKUP.
+       perform InitializeLinkageData
+           goback returning 0
+       .
+
+       entry MFU-TC-SETUP-PREFIX & TEST-SELLINZEROBOUNDARY.
+       perform InitializeLinkageData
+           goback returning 0
+       .
+
+       entry MFU-TC-SETUP-PREFIX & TEST-SELLINNEGATIVEBOUNDARY.
+       perform InitializeLinkageData
+           goback returning 0
+       .
+
        InitializeLinkageData section.
            *> Load the library that is being tested
            set pp to entry "GildedRose"
