@@ -0,0 +1,48 @@
+program-id. AgingReport as "AgingReport".
+
+environment division.
+
+input-output section.
+
+file-control.
+    select items assign 'items'
+        organization indexed
+        record key is item-key.
+    select aging-report assign 'gr-aging-report'.
+
+data division.
+file section.
+   fd items.
+   copy "gritem.cpy".
+   fd aging-report.
+   01 report-line pic x(80).
+
+working-storage section.
+   01 aging-threshold pic s9(4) value -30.
+   01 report-detail.
+      02 rd-store-id pic x(4).
+      02 rd-name pic x(50).
+      02 rd-sell-in pic ----9.
+
+procedure division.
+    open input items.
+    open output aging-report.
+aging-start-lable.
+    read items end go to aging-end-lable.
+        if sell-in < aging-threshold
+            perform write-aging-line
+        end-if
+    go to aging-start-lable.
+aging-end-lable.
+    close items.
+    close aging-report.
+    goback.
+
+write-aging-line.
+    move store-id to rd-store-id.
+    move name to rd-name.
+    move sell-in to rd-sell-in.
+    move report-detail to report-line.
+    write report-line.
+
+end program AgingReport.
