@@ -0,0 +1,75 @@
+program-id. BoundaryReport as "BoundaryReport".
+
+environment division.
+
+input-output section.
+
+file-control.
+    select items assign 'items'
+        organization indexed
+        record key is item-key.
+    select boundary-report assign 'gr-boundary-report'.
+    select parm-file assign 'gr-parms'
+        file status is parm-status.
+
+data division.
+file section.
+   fd items.
+   copy "gritem.cpy".
+   fd boundary-report.
+   01 report-line pic x(80).
+   fd parm-file.
+   01 parm-record.
+      02 parm-max-quality pic 9(2).
+      02 parm-tier1-days pic 9(2).
+      02 parm-tier2-days pic 9(2).
+      02 parm-run-mode pic x.
+
+working-storage section.
+   01 items-status pic x(2).
+   01 parm-status pic x(2).
+   01 max-quality pic 9(2) value 50.
+   01 report-detail.
+      02 rd-store-id pic x(4).
+      02 rd-name pic x(50).
+      02 rd-quality pic zz9.
+      02 rd-flag pic x(10).
+
+procedure division.
+    perform load-run-parms.
+    open input items.
+    open output boundary-report.
+report-start-lable.
+    read items end go to report-end-lable.
+        if quality = 0 or quality = max-quality
+            perform write-boundary-line
+        end-if
+    go to report-start-lable.
+report-end-lable.
+    close items.
+    close boundary-report.
+    goback.
+
+write-boundary-line.
+    move store-id to rd-store-id.
+    move name to rd-name.
+    move quality to rd-quality.
+    if quality = 0
+        move "ZERO" to rd-flag
+    else
+        move "MAX" to rd-flag
+    end-if.
+    move report-detail to report-line.
+    write report-line.
+
+load-run-parms.
+    open input parm-file.
+    if parm-status = '00'
+        read parm-file
+            not at end
+                move parm-max-quality to max-quality
+        end-read
+    end-if
+    close parm-file.
+
+end program BoundaryReport.
