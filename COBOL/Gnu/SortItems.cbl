@@ -0,0 +1,67 @@
+program-id. SortItems as "SortItems".
+
+environment division.
+
+input-output section.
+
+file-control.
+    select items assign 'items'
+        organization indexed
+        record key is item-key.
+    select sorted-items assign 'gr-sorted-items'.
+    select sort-file assign 'gr-sortwork'.
+
+data division.
+file section.
+   fd items.
+   copy "gritem.cpy".
+   fd sorted-items.
+   01 sorted-item pic x(69).
+
+sd sort-file.
+   01 sort-record.
+      02 sort-store-id pic x(4).
+      02 sort-name pic x(50).
+      02 sort-sell-in pic s9(4).
+      02 sort-quality pic s9(4).
+      02 sort-price pic 9(5)v99.
+
+working-storage section.
+   01 sort-choice pic x.
+   01 items-eof-flag pic x value 'N'.
+      88 items-eof value 'Y'.
+
+procedure division.
+    display "Sort by (Q=Quality, N=Name): ".
+    accept sort-choice.
+    if sort-choice = "N" or sort-choice = "n"
+        sort sort-file on ascending key sort-name
+            input procedure release-items
+            giving sorted-items
+    else
+        sort sort-file on ascending key sort-quality
+            input procedure release-items
+            giving sorted-items
+    end-if.
+    goback.
+
+release-items.
+    open input items.
+    move 'N' to items-eof-flag.
+    perform release-item-record until items-eof.
+    close items.
+
+release-item-record.
+    read items
+        at end
+            move 'Y' to items-eof-flag
+        not at end
+            move store-id to sort-store-id
+            move sell-in to sort-sell-in
+            move quality to sort-quality
+            move name to sort-name
+            move price to sort-price
+            release sort-record
+    end-read.
+
+end program SortItems.
