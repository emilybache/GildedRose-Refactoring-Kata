@@ -0,0 +1,58 @@
+program-id. CsvExport as "CsvExport".
+
+environment division.
+
+input-output section.
+
+file-control.
+    select items assign 'items'
+        organization indexed
+        record key is item-key.
+    select csv-file assign 'gr-items.csv'
+        organization line sequential.
+
+data division.
+file section.
+   fd items.
+   copy "gritem.cpy".
+   fd csv-file.
+   01 csv-line pic x(200).
+
+working-storage section.
+   01 sell-in-disp pic ----9.
+   01 quality-disp pic ----9.
+   01 price-disp pic z(4)9.99.
+
+procedure division.
+    open input items.
+    open output csv-file.
+    move "STORE-ID,SELL-IN,QUALITY,NAME,PRICE" to csv-line.
+    write csv-line.
+export-start-lable.
+    read items end go to export-end-lable.
+        perform write-csv-line
+    go to export-start-lable.
+export-end-lable.
+    close items.
+    close csv-file.
+    goback.
+
+write-csv-line.
+    move sell-in to sell-in-disp.
+    move quality to quality-disp.
+    move price to price-disp.
+    move spaces to csv-line.
+    string function trim(store-id) delimited by size
+           "," delimited by size
+           function trim(sell-in-disp) delimited by size
+           "," delimited by size
+           function trim(quality-disp) delimited by size
+           "," delimited by size
+           function trim(name) delimited by size
+           "," delimited by size
+           function trim(price-disp) delimited by size
+           into csv-line
+    end-string.
+    write csv-line.
+
+end program CsvExport.
