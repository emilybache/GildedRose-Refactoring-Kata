@@ -0,0 +1,53 @@
+program-id. SettlementReport as "SettlementReport".
+
+environment division.
+
+input-output section.
+
+file-control.
+    select audit-file assign 'gr-audit'.
+    select settlement-report assign 'gr-settlement-report'.
+
+data division.
+file section.
+   fd audit-file.
+   01 audit-record.
+      02 audit-store-id pic x(4).
+      02 audit-name pic x(50).
+      02 audit-old-sell-in pic s9(4).
+      02 audit-old-quality pic s9(4).
+      02 audit-new-sell-in pic s9(4).
+      02 audit-new-quality pic s9(4).
+   fd settlement-report.
+   01 report-line pic x(80).
+
+working-storage section.
+   01 report-detail.
+      02 rd-store-id pic x(4).
+      02 rd-name pic x(50).
+      02 rd-old-quality pic ----9.
+
+procedure division.
+    open input audit-file.
+    open output settlement-report.
+settlement-start-lable.
+    read audit-file end go to settlement-end-lable.
+        if audit-name = "Backstage passes to a TAFKAL80ETC concert"
+            if audit-old-quality > 0 and audit-new-quality = 0
+                perform write-settlement-line
+            end-if
+        end-if
+    go to settlement-start-lable.
+settlement-end-lable.
+    close audit-file.
+    close settlement-report.
+    goback.
+
+write-settlement-line.
+    move audit-store-id to rd-store-id.
+    move audit-name to rd-name.
+    move audit-old-quality to rd-old-quality.
+    move report-detail to report-line.
+    write report-line.
+
+end program SettlementReport.
