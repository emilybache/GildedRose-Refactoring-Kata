@@ -6,33 +6,158 @@ input-output section.
 
 file-control.
     select in-items assign 'in-items'.
+    select batch-file assign 'gr-batch-items'.
+    select parm-file assign 'gr-parms'
+        file status is parm-status.
 
 data division.
 file section.
     fd in-items.
-    01 item.
-        02 sell-in pic s9(2).
-        02 quality pic s9(2).
-        02 name pic x(50).
+    copy "gritem.cpy".
+    fd parm-file.
+    01 parm-record.
+        02 parm-max-quality pic 9(2).
+        02 parm-tier1-days pic 9(2).
+        02 parm-tier2-days pic 9(2).
+        02 parm-run-mode pic x.
+    fd batch-file.
+    copy "gritem.cpy" replacing item by batch-item, trailer-record by batch-trailer-record.
 
 working-storage section.
     01 accept-item.
-        02 sell-in pic s9(2).
-        02 quality pic s9(2).
+        02 store-id pic x(4).
+        02 sell-in pic s9(4).
+        02 quality pic s9(4).
         02 name pic x(50).
+        02 price pic 9(5)v99.
+    01 mode-choice pic x.
+    01 batch-eof-flag pic x value 'N'.
+        88 batch-eof value 'Y'.
+    01 scan-eof-flag pic x value 'N'.
+        88 scan-eof value 'Y'.
+    01 item-ok-flag pic x value 'Y'.
+        88 item-ok value 'Y'.
+    01 duplicate-flag pic x value 'N'.
+        88 duplicate-found value 'Y'.
+    01 check-store-id pic x(4).
+    01 check-name pic x(50).
+    01 check-quality pic s9(4).
+    01 reject-reason-ws pic x(30).
+    01 parm-status pic x(2).
+    01 max-quality pic 9(2) value 50.
 
 
 procedure division.
+    perform load-run-parms.
+    display "Mode (I=Interactive, B=Batch): "
+    accept mode-choice.
+    if mode-choice = "B" or mode-choice = "b"
+        perform batch-add
+    else
+        perform interactive-add
+    end-if.
+    goback.
+
+interactive-add.
+    move 'N' to item-ok-flag.
+    perform accept-and-validate until item-ok.
     open extend in-items.
+    move store-id in accept-item to store-id in item.
+    move name in accept-item to name in item.
+    move sell-in in accept-item to sell-in in item.
+    move quality in accept-item to quality in item.
+    move price in accept-item to price in item.
+    write item.
+    close in-items.
+
+accept-and-validate.
+    display "store-id"
+    accept store-id in accept-item.
     display "name"
     accept name in accept-item.
     display "sell-in"
     accept sell-in in accept-item.
     display "quality"
     accept quality in accept-item.
-    move accept-item to item.
-    write item.
+    display "price"
+    accept price in accept-item.
+    move store-id in accept-item to check-store-id.
+    move name in accept-item to check-name.
+    move quality in accept-item to check-quality.
+    perform validate-new-item.
+    if not item-ok
+        display "rejected - " reject-reason-ws " - please re-enter"
+    end-if.
+
+batch-add.
+    move 'N' to batch-eof-flag.
+    open input batch-file.
+    perform read-batch-item until batch-eof.
+    close batch-file.
+
+read-batch-item.
+    read batch-file
+        at end
+            move 'Y' to batch-eof-flag
+        not at end
+            move store-id in batch-item to check-store-id
+            move name in batch-item to check-name
+            move quality in batch-item to check-quality
+            perform validate-new-item
+            if item-ok
+                open extend in-items
+                move store-id in batch-item to store-id in item
+                move name in batch-item to name in item
+                move sell-in in batch-item to sell-in in item
+                move quality in batch-item to quality in item
+                move price in batch-item to price in item
+                write item
+                close in-items
+            else
+                display "skipping " name in batch-item " - " reject-reason-ws
+            end-if
+    end-read.
+
+load-run-parms.
+    open input parm-file.
+    if parm-status = '00'
+        read parm-file
+            not at end
+                move parm-max-quality to max-quality
+        end-read
+    end-if
+    close parm-file.
+
+validate-new-item.
+    move 'Y' to item-ok-flag.
+    move spaces to reject-reason-ws.
+    if check-quality < 0 or check-quality > max-quality
+        move 'N' to item-ok-flag
+        move "quality out of range" to reject-reason-ws
+    else
+        perform check-duplicate-name
+        if duplicate-found
+            move 'N' to item-ok-flag
+            move "duplicate item name" to reject-reason-ws
+        end-if
+    end-if.
+
+check-duplicate-name.
+    move 'N' to duplicate-flag.
+    move 'N' to scan-eof-flag.
+    open input in-items.
+    perform read-dup-check until scan-eof or duplicate-found.
     close in-items.
-goback.
+
+read-dup-check.
+    read in-items
+        at end
+            move 'Y' to scan-eof-flag
+        not at end
+            if store-id in item = check-store-id
+               and name in item = check-name
+                move 'Y' to duplicate-flag
+            end-if
+    end-read.
 
 end program Add.
