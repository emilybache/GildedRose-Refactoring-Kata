@@ -6,72 +6,420 @@ input-output section.
 
 file-control.
     select in-items assign 'in-items'.
-    select items assign 'items'.
+    select presorted-items assign 'gr-in-sorted'.
+    select sort-file assign 'gr-sortwork'.
+    select items assign 'items'
+        organization indexed
+        access mode dynamic
+        record key is item-key.
+    select legend-file assign 'gr-legend'
+        file status is legend-status.
+    select parm-file assign 'gr-parms'
+        file status is parm-status.
+    select reject-file assign 'gr-rejects'.
+    select audit-file assign 'gr-audit'.
+    select preview-file assign 'gr-preview'.
+    select preview-reject-file assign 'gr-preview-rejects'.
+    select preview-audit-file assign 'gr-preview-audit'.
+    select trailer-file assign 'gr-trailer'.
+    select preview-trailer-file assign 'gr-preview-trailer'.
+    select checkpoint-file assign 'gr-checkpoint'
+        file status is checkpoint-status.
 
 data division.
 file section.
    fd in-items.
-   01 in-item pic x(54).
+   copy "grinitem.cpy".
+   fd presorted-items.
+   01 presorted-item pic x(69).
+   sd sort-file.
+   01 sort-in-record.
+      02 sort-store-id pic x(4).
+      02 sort-name pic x(50).
+      02 sort-rest pic x(15).
    fd items.
-   01 item.
-      02 sell-in pic s9(2).
-      02 quality pic s9(2).
-      02 name pic x(50).
+   copy "gritem.cpy".
+   fd preview-file.
+   01 preview-item pic x(69).
+   fd preview-reject-file.
+   01 preview-reject-record pic x(89).
+   fd preview-audit-file.
+   01 preview-audit-record pic x(70).
+   fd trailer-file.
+   01 trailer-line pic x(69).
+   fd preview-trailer-file.
+   01 preview-trailer-line pic x(69).
+   fd legend-file.
+   01 legend-record pic x(50).
+   fd parm-file.
+   01 parm-record.
+      02 parm-max-quality pic 9(2).
+      02 parm-tier1-days pic 9(2).
+      02 parm-tier2-days pic 9(2).
+      02 parm-run-mode pic x.
+   fd reject-file.
+   01 reject-record.
+      02 reject-reason pic x(20).
+      02 reject-data pic x(69).
+   fd audit-file.
+   01 audit-record.
+      02 audit-store-id pic x(4).
+      02 audit-name pic x(50).
+      02 audit-old-sell-in pic s9(4).
+      02 audit-old-quality pic s9(4).
+      02 audit-new-sell-in pic s9(4).
+      02 audit-new-quality pic s9(4).
+   fd checkpoint-file.
+   01 checkpoint-record.
+      02 checkpoint-in-count pic 9(6).
+      02 checkpoint-out-count pic 9(6).
+      02 checkpoint-sum-quality pic 9(8).
+      02 checkpoint-sum-valuation pic 9(9)v99.
 
 working-storage section.
+   01 legend-table.
+      02 legend-entry occurs 25 times pic x(50).
+   01 legend-count pic 9(4) value 0 comp.
+   01 legend-sub pic 9(4) comp.
+   01 legend-status pic x(2).
+   01 legend-flag pic x value 'N'.
+      88 item-is-legendary value 'Y'.
+      88 item-not-legendary value 'N'.
+   01 parm-status pic x(2).
+   01 max-quality pic 9(2) value 50.
+   01 tier1-days pic 9(2) value 11.
+   01 tier2-days pic 9(2) value 06.
+   01 item-status pic x value 'Y'.
+      88 item-valid value 'Y'.
+      88 item-invalid value 'N'.
+   01 reject-reason-ws pic x(20).
+   01 in-record-count pic 9(6) value 0.
+   01 out-record-count pic 9(6) value 0.
+   01 sum-quality pic 9(8) value 0.
+   01 sum-valuation pic 9(9)v99 value 0.
+   01 line-valuation pic s9(9)v99.
+   01 old-sell-in pic s9(4).
+   01 old-quality pic s9(4).
+   01 run-mode-flag pic x value 'N'.
+      88 dry-run value 'Y'.
+      88 live-run value 'N'.
+   01 checkpoint-status pic x(2).
+   01 resume-count pic 9(6) value 0.
+   01 skip-sub pic 9(6) comp.
+   01 write-ok-flag pic x value 'Y'.
+      88 write-ok value 'Y'.
+      88 write-failed value 'N'.
+
 procedure division.
-    open input in-items output items.
+    perform load-legend-table.
+    perform load-run-parms.
+    perform load-checkpoint.
+    if dry-run
+        move 0 to resume-count
+        move 0 to in-record-count
+        move 0 to out-record-count
+        move 0 to sum-quality
+        move 0 to sum-valuation
+    end-if.
+    perform sort-in-items.
+    open input presorted-items.
+    if live-run and resume-count > 0
+        perform skip-checkpointed-record varying skip-sub from 1 by 1
+            until skip-sub > resume-count
+    end-if.
+    if dry-run
+        open output preview-file
+        open output preview-reject-file
+        open output preview-audit-file
+    else
+        if resume-count > 0
+            open i-o items
+        else
+            open output items
+        end-if
+        if resume-count > 0
+            open extend reject-file
+            open extend audit-file
+        else
+            open output reject-file
+            open output audit-file
+        end-if
+    end-if.
 start-lable.
-    read in-items end go to end-lable.
-        move in-item to item.
+    read presorted-items end go to end-lable.
+        add 1 to in-record-count.
+        move presorted-item to item.
+        perform check-legendary.
+        perform validate-item.
+        if item-invalid
+            perform write-reject-record
+            if live-run
+                perform write-checkpoint
+            end-if
+            go to start-lable
+        end-if
+        move sell-in to old-sell-in.
+        move quality to old-quality.
         if name not equal "Aged Brie" and name not equal "Backstage passes to a TAFKAL80ETC concert"
             if quality > 0
-                if name not equal to "Sulfuras, Hand of Ragnaros"
-                    compute quality = quality - 1
-                end-if       
+                if item-not-legendary
+                    if name (1:8) = "Conjured"
+                        if quality > 1
+                            compute quality = quality - 2
+                        else
+                            compute quality = quality - 1
+                        end-if
+                    else
+                        compute quality = quality - 1
+                    end-if
+                end-if
             end-if
         else
-            if quality < 50
+            if quality < max-quality
                 compute quality = quality + 1
-                if name equals "Backstage passes to a TAFKAL80ETC concert"
-                    if sell-in < 11
-                        if quality < 50
+                if name equal to "Backstage passes to a TAFKAL80ETC concert"
+                    if sell-in < tier1-days
+                        if quality < max-quality
                             compute quality = quality + 1
                         end-if
                     end-if
-                    if sell-in < 6
-                        if quality < 50
+                    if sell-in < tier2-days
+                        if quality < max-quality
                             compute quality = quality + 1
                         end-if
                     end-if
                 end-if
             end-if
         end-if
-        if name not equal "Sulfuras, Hand of Ragnaros"
+        if item-not-legendary
             compute sell-in = sell-in - 1
         end-if
         if sell-in < 0
             if name is not equal to "Aged Brie"
                 if name is not equal to "Backstage passes to a TAFKAL80ETC concert"
                     if quality > 0
-                        if name is equal to "Sulfuras, Hand of Ragnaros"
-                            compute quality = quality - 1
+                        if item-not-legendary
+                            if name (1:8) = "Conjured"
+                                if quality > 1
+                                    compute quality = quality - 2
+                                else
+                                    compute quality = quality - 1
+                                end-if
+                            else
+                                compute quality = quality - 1
+                            end-if
                         end-if
                     end-if
                 else
                     compute quality = quality - quality
                 end-if
             else
-                if quality < 50
+                if quality < max-quality
                     compute quality = quality + 1
                 end-if
             end-if
         end-if
-        write item.
+        perform write-item-output.
+        if write-ok
+            perform write-audit-record
+            add 1 to out-record-count
+            add quality to sum-quality
+            compute line-valuation = quality * price
+            add line-valuation to sum-valuation
+        end-if
+        if live-run
+            perform write-checkpoint
+        end-if
     go to start-lable.
 end-lable.
-    close items.
-    close in-items.
-goback.
+    perform write-trailer-record.
+    close presorted-items.
+    if dry-run
+        close preview-file
+        close preview-reject-file
+        close preview-audit-file
+    else
+        close items
+        perform clear-checkpoint
+        close reject-file
+        close audit-file
+    end-if.
+    goback.
+
+write-item-output.
+    move 'Y' to write-ok-flag.
+    if dry-run
+        move item to preview-item
+        write preview-item
+    else
+        write item
+            invalid key
+                move 'N' to write-ok-flag
+                move "DUPLICATE ITEM KEY" to reject-reason-ws
+                perform write-reject-record
+        end-write
+    end-if.
+
+write-audit-record.
+    move store-id to audit-store-id.
+    move name to audit-name.
+    move old-sell-in to audit-old-sell-in.
+    move old-quality to audit-old-quality.
+    move sell-in to audit-new-sell-in.
+    move quality to audit-new-quality.
+    if dry-run
+        move audit-record to preview-audit-record
+        write preview-audit-record
+    else
+        write audit-record
+    end-if.
+
+write-trailer-record.
+    move "TRLR" to trailer-marker.
+    move in-record-count to trailer-in-count.
+    move out-record-count to trailer-out-count.
+    move sum-quality to trailer-sum-quality.
+    move sum-valuation to trailer-valuation-total.
+    move spaces to trailer-filler.
+    if dry-run
+        move trailer-record to preview-trailer-line
+        open output preview-trailer-file
+        write preview-trailer-line
+        close preview-trailer-file
+    else
+        move trailer-record to trailer-line
+        open output trailer-file
+        write trailer-line
+        close trailer-file
+    end-if.
+
+validate-item.
+    move 'Y' to item-status.
+    move spaces to reject-reason-ws.
+    if name = spaces
+        move 'N' to item-status
+        move "BLANK NAME" to reject-reason-ws
+    else
+        if sell-in is not numeric
+            move 'N' to item-status
+            move "SELL-IN NOT NUMERIC" to reject-reason-ws
+        else
+            if quality is not numeric
+                move 'N' to item-status
+                move "QUALITY NOT NUMERIC" to reject-reason-ws
+            else
+                if item-not-legendary and (quality < 0 or quality > max-quality)
+                    move 'N' to item-status
+                    move "QUALITY OUT OF RANGE" to reject-reason-ws
+                else
+                    if price is not numeric
+                        move 'N' to item-status
+                        move "PRICE NOT NUMERIC" to reject-reason-ws
+                    end-if
+                end-if
+            end-if
+        end-if
+    end-if.
+
+write-reject-record.
+    move reject-reason-ws to reject-reason.
+    move presorted-item to reject-data.
+    if dry-run
+        move reject-record to preview-reject-record
+        write preview-reject-record
+    else
+        write reject-record
+    end-if.
+
+load-legend-table.
+    move 0 to legend-count.
+    open input legend-file.
+    if legend-status = '00'
+        perform load-legend-record until legend-status not = '00'
+            or legend-count >= 25
+        if legend-status = '00'
+            display "GR-LEGEND HAS MORE THAN 25 ENTRIES - EXTRA ROWS IGNORED"
+        end-if
+    end-if
+    close legend-file.
+
+
+load-legend-record.
+    read legend-file
+        at end
+            continue
+        not at end
+            add 1 to legend-count
+            move legend-record to legend-entry (legend-count)
+    end-read.
+
+check-legendary.
+    move 'N' to legend-flag.
+    move 1 to legend-sub.
+    perform check-legendary-entry until legend-sub > legend-count.
+
+check-legendary-entry.
+    if name = legend-entry (legend-sub)
+        move 'Y' to legend-flag
+        move legend-count to legend-sub
+    end-if
+    add 1 to legend-sub.
+
+load-run-parms.
+    open input parm-file.
+    if parm-status = '00'
+        read parm-file
+            not at end
+                move parm-max-quality to max-quality
+                move parm-tier1-days to tier1-days
+                move parm-tier2-days to tier2-days
+                if parm-run-mode = 'D' or parm-run-mode = 'd'
+                    move 'Y' to run-mode-flag
+                else
+                    move 'N' to run-mode-flag
+                end-if
+        end-read
+    end-if
+    close parm-file.
+
+sort-in-items.
+    sort sort-file on ascending key sort-store-id sort-name
+        using in-items
+        giving presorted-items.
+
+load-checkpoint.
+    open input checkpoint-file.
+    if checkpoint-status = '00'
+        read checkpoint-file
+            not at end
+                move checkpoint-in-count to resume-count
+                move checkpoint-in-count to in-record-count
+                move checkpoint-out-count to out-record-count
+                move checkpoint-sum-quality to sum-quality
+                move checkpoint-sum-valuation to sum-valuation
+        end-read
+    end-if
+    close checkpoint-file.
+
+skip-checkpointed-record.
+    read presorted-items end go to end-lable.
+
+write-checkpoint.
+    move in-record-count to checkpoint-in-count.
+    move out-record-count to checkpoint-out-count.
+    move sum-quality to checkpoint-sum-quality.
+    move sum-valuation to checkpoint-sum-valuation.
+    open output checkpoint-file.
+    write checkpoint-record.
+    close checkpoint-file.
+
+clear-checkpoint.
+    move 0 to checkpoint-in-count.
+    move 0 to checkpoint-out-count.
+    move 0 to checkpoint-sum-quality.
+    move 0 to checkpoint-sum-valuation.
+    open output checkpoint-file.
+    write checkpoint-record.
+    close checkpoint-file.
 
 end program GildedRose.
